@@ -1,42 +1,404 @@
 identification division.
 program-id. fileio_arrays.
 
+*> Modification History:
+*> 2026-08-08  CM  Read a variable number of students instead of a fixed four,
+*>                 one student per record, so the roster is no longer capped.
+*> 2026-08-08  CM  Add a name-sorted roster report mode.
+*> 2026-08-08  CM  Validate stdnt-idno is a numeric id on load.
+*> 2026-08-08  CM  Add an indexed student master file with add/change/delete
+*>                 maintenance, keyed by idno.
+*> 2026-08-08  CM  Add a GPA field and a class-average report.
+*> 2026-08-08  CM  Show each student's idno and GPA (and an invalid-id
+*>                 flag) in both roster listings, not just their name.
+*> 2026-08-08  CM  Rebuild the indexed master file from the roster at
+*>                 start-up and apply add/change/delete maintenance to
+*>                 the in-memory roster too, so a maintenance session
+*>                 changes what the same run prints and averages.
+*> 2026-08-08  CM  Write the roster back to student.dat when a
+*>                 maintenance session ends, so add/change/delete
+*>                 changes persist across runs, not just within one.
+
 environment division.
 input-output section.
 file-control.
 select ifile assign to "student.dat".
 
+select student-master assign to "student-master.idx"
+    organization is indexed
+    access mode is dynamic
+    record key is sm-idno.
+
 data division.
 
 file section.
 fd ifile
-    record contains 88 characters.
+    record contains 25 characters.
+
+*> Specify the structure of a single student record
 
-*> Specify the structure of the records in the file
-*> In this case there are 4 records, each containing two elements
+01 student-record.
+    05 stdnt-name pic x(15).
+    05 stdnt-idno pic x(7).
+    05 stdnt-gpa pic 9v99.
 
-01 student-info.
-    05 student-name occurs 4 times.
-        10 stdnt-name pic x(15).
-        10 stdnt-idno pic x(7).
+fd student-master.
+
+*> One maintained student, keyed by idno, in the indexed master file
+01 student-master-record.
+    05 sm-idno pic x(7).
+    05 sm-name pic x(15).
+    05 sm-gpa pic 9v99.
 
 working-storage section.
 *> Define the loop index
-01 i pic 9.
+01 i pic 9(3).
+
+*> In-memory roster, one entry per student read from the file
+01 student-table.
+    05 student-entry occurs 0 to 999 times
+        depending on student-count.
+        10 tbl-name pic x(15).
+        10 tbl-idno pic x(7).
+        10 tbl-gpa pic 9v99.
+        10 tbl-idno-flag pic x.
+01 student-count pic 9(3) value 0.
+01 eof-check pic 9 value 1.
+
+*> Working fields for the class-average report
+01 gpa-total pic 9(5)v99 value 0.
+01 class-average pic 9v99 value 0.
+
+*> Working fields for the name-sorted roster report
+01 sort-mode pic x value "N".
+01 sort-swapped pic x value "N".
+01 hold-name pic x(15).
+01 hold-idno pic x(7).
+01 hold-gpa pic 9v99.
+01 hold-idno-flag pic x.
+
+*> Working fields for displaying a student's GPA and idno-flag on a
+*> report line
+01 disp-gpa pic 9.99.
+01 disp-flag pic x(17).
+
+*> Working fields for indexed master file maintenance
+01 maint-again pic x value "N".
+01 maint-choice pic x.
+01 found-idx pic 9(3) value 0.
+01 search-idx pic 9(3).
 
 procedure division.
-*> Open the file, read in the data into the
-*> structure and close the file
+*> Open the file, load every student record into the table,
+*> then close the file
     open input ifile.
-    read ifile
-    end-read.
+    perform load-student
+        until eof-check = 0.
     close ifile.
-    move 1 to i.
-*> Loop four times
-    perform print-out
-        until i is greater than 4.
+
+    perform sync-master-from-table.
+
+    display "Print roster in name-sorted order? (Y/N): ".
+    accept sort-mode.
+
+    perform print-roster.
+
+    perform compute-class-average.
+    display "Class average GPA is " class-average.
+
+    display "Enter file maintenance mode? (Y/N): ".
+    accept maint-again.
+
+    if maint-again = "Y" or maint-again = "y"
+        perform maintain-students
+
+        display " "
+        display "Updated roster after maintenance:"
+        perform print-roster
+        perform compute-class-average
+        display "Class average GPA is " class-average
+    end-if.
 stop run.
 
+*> Prints the roster in the mode (sorted/unsorted) the user picked
+print-roster.
+    if sort-mode = "Y" or sort-mode = "y"
+        perform sort-roster
+        move 1 to i
+        perform print-sorted-report
+            until i is greater than student-count
+    else
+        move 1 to i
+        perform print-out
+            until i is greater than student-count
+    end-if.
+
+*> Reads one student record into the next slot of student-table
+load-student.
+    read ifile
+        at end move zero to eof-check
+    end-read.
+
+    if eof-check is not = zero
+        add 1 to student-count
+        move stdnt-name to tbl-name(student-count)
+        move stdnt-idno to tbl-idno(student-count)
+        move stdnt-gpa to tbl-gpa(student-count)
+
+        if stdnt-idno is not numeric
+            move "N" to tbl-idno-flag(student-count)
+            display "Warning: student idno " stdnt-idno " for " stdnt-name
+                " is not a valid 7-digit number"
+        else
+            move "Y" to tbl-idno-flag(student-count)
+        end-if
+    end-if.
+
+*> Prints one student's name, idno, and GPA, flagging a bad idno
 print-out.
-    display "Student name is " stdnt-name(i).
+    move tbl-gpa(i) to disp-gpa.
+
+    if tbl-idno-flag(i) = "N"
+        move "  **INVALID ID**" to disp-flag
+    else
+        move spaces to disp-flag
+    end-if.
+
+    display tbl-name(i) "  ID: " tbl-idno(i) "  GPA: " disp-gpa disp-flag.
+    add 1 to i.
+
+*> Bubble-sorts student-table into ascending order by name
+sort-roster.
+    move "Y" to sort-swapped.
+    perform sort-pass
+        until sort-swapped = "N".
+
+*> One pass over the table, swapping any out-of-order neighbours
+sort-pass.
+    move "N" to sort-swapped.
+    move 1 to i.
+    perform sort-compare
+        until i >= student-count.
+
+*> Compares one adjacent pair of table entries and swaps them if needed
+sort-compare.
+    if tbl-name(i) > tbl-name(i + 1)
+        move tbl-name(i) to hold-name
+        move tbl-idno(i) to hold-idno
+        move tbl-gpa(i) to hold-gpa
+        move tbl-idno-flag(i) to hold-idno-flag
+        move tbl-name(i + 1) to tbl-name(i)
+        move tbl-idno(i + 1) to tbl-idno(i)
+        move tbl-gpa(i + 1) to tbl-gpa(i)
+        move tbl-idno-flag(i + 1) to tbl-idno-flag(i)
+        move hold-name to tbl-name(i + 1)
+        move hold-idno to tbl-idno(i + 1)
+        move hold-gpa to tbl-gpa(i + 1)
+        move hold-idno-flag to tbl-idno-flag(i + 1)
+        move "Y" to sort-swapped
+    end-if.
+
+    add 1 to i.
+
+*> Prints one student's name, idno, and GPA in name-sorted order,
+*> flagging a bad idno
+print-sorted-report.
+    move tbl-gpa(i) to disp-gpa.
+
+    if tbl-idno-flag(i) = "N"
+        move "  **INVALID ID**" to disp-flag
+    else
+        move spaces to disp-flag
+    end-if.
+
+    display "(sorted) " tbl-name(i) "  ID: " tbl-idno(i)
+        "  GPA: " disp-gpa disp-flag.
     add 1 to i.
+
+*> Averages the GPA of every student loaded into student-table
+compute-class-average.
+    move 0 to gpa-total.
+    move 1 to i.
+    perform sum-gpa
+        until i is greater than student-count.
+
+    if student-count > 0
+        compute class-average rounded = gpa-total / student-count
+    else
+        move 0 to class-average
+    end-if.
+
+*> Adds one student's GPA into the running class total
+sum-gpa.
+    add tbl-gpa(i) to gpa-total.
+    add 1 to i.
+
+*> Rebuilds the indexed master file from the current in-memory roster,
+*> so maintenance always works against the roster the run just loaded
+sync-master-from-table.
+    open output student-master.
+    move 1 to i.
+    perform write-master-entry
+        until i is greater than student-count.
+    close student-master.
+
+*> Writes one student-table entry to the indexed master file
+write-master-entry.
+    move tbl-idno(i) to sm-idno.
+    move tbl-name(i) to sm-name.
+    move tbl-gpa(i) to sm-gpa.
+
+    write student-master-record
+        invalid key
+            display "Error: duplicate idno " sm-idno " skipped during master sync"
+    end-write.
+
+    add 1 to i.
+
+*> Drives the maintenance menu until the user chooses to quit, then
+*> writes the roster (as maintenance left it) back to student.dat so
+*> the changes are still there the next time the program is run
+maintain-students.
+    move "Y" to maint-again.
+    perform maintain-menu
+        until maint-again = "N".
+
+    perform save-roster-to-file.
+
+*> Rewrites student.dat from the current in-memory roster
+save-roster-to-file.
+    open output ifile.
+    move 1 to i.
+    perform write-roster-record
+        until i is greater than student-count.
+    close ifile.
+
+*> Writes one student-table entry to student.dat
+write-roster-record.
+    move tbl-name(i) to stdnt-name.
+    move tbl-idno(i) to stdnt-idno.
+    move tbl-gpa(i) to stdnt-gpa.
+    write student-record.
+    add 1 to i.
+
+*> Presents the add/change/delete/quit menu for the indexed master file
+maintain-menu.
+    display "A-Add  C-Change  D-Delete  Q-Quit: ".
+    accept maint-choice.
+
+    evaluate true
+        when maint-choice = "A" or maint-choice = "a"
+            perform add-student-record
+        when maint-choice = "C" or maint-choice = "c"
+            perform change-student-record
+        when maint-choice = "D" or maint-choice = "d"
+            perform delete-student-record
+        when maint-choice = "Q" or maint-choice = "q"
+            move "N" to maint-again
+        when other
+            display "Invalid choice, please try again"
+    end-evaluate.
+
+*> Adds a new student record to the indexed master file and to the
+*> in-memory roster, so the new student shows up in this run's reports
+add-student-record.
+    open i-o student-master.
+
+    display "Enter idno (7 digits): ".
+    accept sm-idno.
+    display "Enter name: ".
+    accept sm-name.
+    display "Enter GPA (0.00 to 9.99): ".
+    accept sm-gpa.
+
+    write student-master-record
+        invalid key
+            display "Error: idno " sm-idno " already exists"
+        not invalid key
+            add 1 to student-count
+            move sm-name to tbl-name(student-count)
+            move sm-idno to tbl-idno(student-count)
+            move sm-gpa to tbl-gpa(student-count)
+            if sm-idno is numeric
+                move "Y" to tbl-idno-flag(student-count)
+            else
+                move "N" to tbl-idno-flag(student-count)
+            end-if
+    end-write.
+
+    close student-master.
+
+*> Changes the name on an existing student master record and on the
+*> matching in-memory roster entry
+change-student-record.
+    open i-o student-master.
+
+    display "Enter idno to change: ".
+    accept sm-idno.
+
+    read student-master
+        invalid key
+            display "Error: idno " sm-idno " not found"
+        not invalid key
+            display "Enter new name: "
+            accept sm-name
+            rewrite student-master-record
+            perform find-table-entry
+            if found-idx > 0
+                move sm-name to tbl-name(found-idx)
+            end-if
+    end-read.
+
+    close student-master.
+
+*> Removes a student record from the indexed master file and from the
+*> in-memory roster
+delete-student-record.
+    open i-o student-master.
+
+    display "Enter idno to delete: ".
+    accept sm-idno.
+
+    delete student-master
+        invalid key
+            display "Error: idno " sm-idno " not found"
+        not invalid key
+            perform find-table-entry
+            if found-idx > 0
+                perform remove-table-entry
+            end-if
+    end-delete.
+
+    close student-master.
+
+*> Locates the roster entry whose idno matches sm-idno; found-idx is
+*> zero if no entry matches
+find-table-entry.
+    move 0 to found-idx.
+    move 1 to search-idx.
+    perform find-table-compare
+        until search-idx > student-count or found-idx > 0.
+
+*> Compares one roster entry's idno against sm-idno
+find-table-compare.
+    if tbl-idno(search-idx) = sm-idno
+        move search-idx to found-idx
+    else
+        add 1 to search-idx
+    end-if.
+
+*> Removes the roster entry at found-idx by shifting every later entry
+*> up one slot and shrinking the roster
+remove-table-entry.
+    move found-idx to search-idx.
+    perform shift-table-entry
+        until search-idx >= student-count.
+    subtract 1 from student-count.
+
+*> Copies one roster entry down into the previous slot
+shift-table-entry.
+    move tbl-name(search-idx + 1) to tbl-name(search-idx).
+    move tbl-idno(search-idx + 1) to tbl-idno(search-idx).
+    move tbl-gpa(search-idx + 1) to tbl-gpa(search-idx).
+    move tbl-idno-flag(search-idx + 1) to tbl-idno-flag(search-idx).
+    add 1 to search-idx.
