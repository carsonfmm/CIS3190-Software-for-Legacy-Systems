@@ -1,34 +1,215 @@
 identification division.
 program-id. reengineeringC.
 
+*> Modification History:
+*> 2026-08-08  CM  Read a batch file of card numbers instead of a single
+*>                 accepted card number.
+*> 2026-08-08  CM  Implement a real mod-10 (Luhn) pass/fail validity flag.
+*> 2026-08-08  CM  Mask the card number when displaying results.
+*> 2026-08-08  CM  Log each validation attempt to an audit log file.
+*> 2026-08-08  CM  Support card numbers longer than 9 digits.
+*> 2026-08-08  CM  Skip blank lines in the batch file instead of
+*>                 reporting them as a passing card, and only show/log
+*>                 the card number's actual length, not the full field.
+*> 2026-08-08  CM  Log a timestamp and the Luhn total on every audit
+*>                 line, and append to the audit log instead of
+*>                 truncating it, so past runs stay retrievable.
+*> 2026-08-09  CM  Mask with X's instead of asterisks, and skip a
+*>                 too-short card number instead of letting it abend on
+*>                 an invalid reference-modification start position.
+
 environment division.
+input-output section.
+file-control.
+select ifile assign to ascii-file
+    organization is line sequential.
+
+select audit-file assign to "banking-audit.txt"
+    organization is line sequential.
 
 data division.
+
+file section.
+fd ifile.
+
+*> Record holding one card number per line
+01 card-record.
+    05 card-num pic x(19).
+
+fd audit-file.
+
+*> Output record for the audit log
+01 audit-record pic x(80).
+
 working-storage section.
 01 total pic S999999999V99999.
 01 WS-WORK2 pic S9V99999.
 01 i pic 99.
-01 card-num pic x(9).
+01 card-len pic 99.
+01 pos-from-right pic 99.
+01 luhn-double pic 99.
+01 valid-flag pic x value "N".
+01 masked-card pic x(19).
+01 audit-line pic x(80).
+01 valid-word pic x(4).
+01 run-date.
+    05 run-date-yyyy pic 9(04).
+    05 run-date-mm pic 9(02).
+    05 run-date-dd pic 9(02).
+    05 run-date-hh pic 9(02).
+    05 run-date-mi pic 9(02).
+    05 run-date-ss pic 9(02).
+01 current-date-time pic x(21).
+01 ascii-file pic x(100).
+01 eof-check pic 9 value 1.
 
 procedure division.
 
-    display "Enter the cardnum: ".
-    accept card-num.
+    perform read-cards.
+
+stop run.
 
-    compute i = i + 1.
+*> Reads and validates one card number
+validate-card.
 
-    loop-1.
-        COMPUTE WS-WORK2 = FUNCTION NUMVAL (card-num(i:1)).
-        compute total = total + (WS-WORK2 * i).
-        display "The i i is: " total " ".
-        compute i = i + 1.
+    read ifile
+        at end move zero to eof-check
+    end-read.
 
-    perform loop-1
-        until i is equal to 10
+    if eof-check is not = zero
+        if card-num > spaces
+            move 0 to total
+            move "N" to valid-flag
+            move 1 to i
+            compute card-len = function length (function trim (card-num))
 
-    COMPUTE WS-WORK2 = FUNCTION NUMVAL (card-num(9:1)).
-    compute total = total - (WS-WORK2 * 9).
-    display "The card total is: " card-num " ".
-    display "The card total is: " total " ".
+            if card-len < 4
+                display "Skipping malformed card record - too short to validate: " card-num
+            else
+                perform luhn-digit
+                    until i is greater than card-len
 
-stop run.
+                if function mod (total, 10) = 0
+                    move "Y" to valid-flag
+                end-if
+
+                move all "X" to masked-card
+                move card-num(card-len - 3:4) to masked-card(card-len - 3:4)
+
+                display "Card number: " masked-card(1:card-len)
+                display "Luhn check total: " total
+
+                if valid-flag = "Y"
+                    display "Result: PASS (valid mod-10 check digit)"
+                else
+                    display "Result: FAIL (invalid mod-10 check digit)"
+                end-if
+
+                perform write-audit
+            end-if
+        end-if
+    end-if.
+
+*> Writes one line to the audit log recording the timestamp, masked
+*> card number, Luhn total, and the outcome of the validation attempt
+write-audit.
+    move spaces to audit-line.
+    perform capture-timestamp.
+
+    if valid-flag = "Y"
+        move "PASS" to valid-word
+    else
+        move "FAIL" to valid-word
+    end-if.
+
+    string run-date-yyyy delimited by size
+        "-" delimited by size
+        run-date-mm delimited by size
+        "-" delimited by size
+        run-date-dd delimited by size
+        " " delimited by size
+        run-date-hh delimited by size
+        ":" delimited by size
+        run-date-mi delimited by size
+        ":" delimited by size
+        run-date-ss delimited by size
+        "  " delimited by size
+        masked-card(1:card-len) delimited by size
+        "  Total: " delimited by size
+        total delimited by size
+        "  " delimited by size
+        valid-word delimited by size
+        into audit-line
+    end-string.
+
+    move audit-line to audit-record.
+    write audit-record.
+
+*> Captures the current date and time into run-date's subfields
+capture-timestamp.
+    move function current-date to current-date-time.
+    move current-date-time(1:4) to run-date-yyyy.
+    move current-date-time(5:2) to run-date-mm.
+    move current-date-time(7:2) to run-date-dd.
+    move current-date-time(9:2) to run-date-hh.
+    move current-date-time(11:2) to run-date-mi.
+    move current-date-time(13:2) to run-date-ss.
+
+*> Folds one digit of the card number into the running Luhn total,
+*> doubling every second digit counting from the check digit,
+*> regardless of the overall length of the card number
+luhn-digit.
+    compute WS-WORK2 = function numval (card-num(i:1)).
+    compute pos-from-right = card-len - i + 1.
+
+    if function mod (pos-from-right, 2) = 0
+        compute luhn-double = WS-WORK2 * 2
+        if luhn-double > 9
+            compute luhn-double = luhn-double - 9
+        end-if
+        add luhn-double to total
+    else
+        add WS-WORK2 to total
+    end-if.
+
+    add 1 to i.
+
+*> Prompts the user for the name of a file containing a batch of card numbers
+read-cards.
+
+    perform file-check.
+
+    display " ".
+    open input ifile.
+    open extend audit-file.
+
+    perform capture-timestamp.
+    string "Card Validation Audit Log - run date: " delimited by size
+        run-date-yyyy delimited by size
+        "-" delimited by size
+        run-date-mm delimited by size
+        "-" delimited by size
+        run-date-dd delimited by size
+        into audit-line
+    end-string
+    move audit-line to audit-record.
+    write audit-record.
+
+    perform validate-card
+        until eof-check = 0.
+
+    close ifile.
+    close audit-file.
+
+*> Prompt the user for the name of a card-number file until it exists
+file-check.
+
+    display "Please enter the name of a file containing the list of card numbers: ".
+    accept ascii-file.
+
+    call "CBL_CHECK_FILE_EXIST" using ascii-file card-record.
+    if return-code is not = 0
+        display "File Error: The inputted file does not exist"
+        perform file-check
+            until return-code = 0
+    end-if.
