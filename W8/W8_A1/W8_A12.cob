@@ -1,22 +1,194 @@
+*> Name: Carson Mifsud
+*> Assignment Number: 8
+
+*> Description: This program calculates a patient's Body Surface Area (BSA)
+*> from weight and height, using the DuBois formula.
+
+*> Modification History:
+*> 2026-08-08  CM  Read a batch file of patients instead of a single
+*>                 accepted weight/height pair.
+*> 2026-08-08  CM  Compute a drug dosage from the patient's BSA.
+*> 2026-08-08  CM  Validate weight/height are within a plausible clinical range.
+*> 2026-08-08  CM  Add the Mosteller formula as an alternate calculation method.
+*> 2026-08-08  CM  Store each patient's results to an output file.
+*> 2026-08-08  CM  Include the patient's weight and height (not just
+*>                 BSA and dosage) in the results file.
+
 identification division.
 program-id. BodySurfaceArea.
+
 environment division.
+input-output section.
+file-control.
+select ifile assign to ascii-file
+    organization is line sequential.
+
+select result-file assign to "bsa-results.txt"
+    organization is line sequential.
+
 data division.
+
+file section.
+fd ifile.
+
+*> One patient per record: id, weight (kg), height (cm), dose per square metre
+01 patient-record.
+    05 patient-id pic x(10).
+    05 patient-weight pic 999v9.
+    05 patient-height pic 999v9.
+    05 patient-dose-per-m2 pic 999v99.
+
+fd result-file.
+
+*> Output record for the patient results file
+01 result-record pic x(100).
+
 working-storage section.
-01 weight pic 999V9.
-01 height pic 999V9.
-01 w2 pic 999V9.
-01 h2 pic 999V9.
-01 body-SA pic 999V99.
+01 w2 pic 999v9.
+01 h2 pic 999v9.
+01 body-SA pic 999v99.
 01 body-SAo pic ZZZ.99.
+01 weight-o pic ZZZ.9.
+01 height-o pic ZZZ.9.
+01 dosage pic 9999v99.
+01 dosage-o pic ZZZZ.99.
+01 mosteller-work pic 9(7)v9999.
+01 formula-mode pic x value "D".
+01 valid-patient pic x value "Y".
+01 result-line pic x(100).
+01 ascii-file pic x(100).
+01 eof-check pic 9 value 1.
+01 min-weight pic 999v9 value 001.0.
+01 max-weight pic 999v9 value 300.0.
+01 min-height pic 999v9 value 030.0.
+01 max-height pic 999v9 value 250.0.
+
 procedure division.
- display "Body Surface Area Calculator".
- display " Weight (kg)? ".
- accept weight.
- display " Height (cm)? ".
- accept height.
- compute w2 = (weight**0.425).
- compute h2 = (height**0.725).
- multiply w2 by h2 giving body-SA.
- multiply 0.007184 by body-SA.
- move body-SA to body-SAo.
\ No newline at end of file
+
+    perform read-patients.
+    display " ".
+
+stop run.
+
+*> Calculates BSA and dosage for one patient, using whichever formula
+*> was selected, after checking the weight and height are plausible
+process-patient.
+
+    read ifile
+        at end move zero to eof-check
+    end-read.
+
+    if eof-check is not = zero
+        move "Y" to valid-patient
+        perform check-ranges
+
+        if valid-patient = "Y"
+            if formula-mode = "M"
+                perform mosteller-bsa
+            else
+                perform dubois-bsa
+            end-if
+
+            compute dosage rounded = patient-dose-per-m2 * body-SA
+
+            move body-SA to body-SAo
+            move dosage to dosage-o
+            move patient-weight to weight-o
+            move patient-height to height-o
+
+            display "Patient " patient-id " BSA: " body-SAo
+                " m2  Dosage: " dosage-o
+
+            string patient-id delimited by size
+                "  Weight(kg): " delimited by size
+                weight-o delimited by size
+                "  Height(cm): " delimited by size
+                height-o delimited by size
+                "  BSA(m2): " delimited by size
+                body-SAo delimited by size
+                "  Dosage: " delimited by size
+                dosage-o delimited by size
+                into result-line
+            end-string
+        else
+            display "Patient " patient-id " skipped - weight/height out of range"
+
+            string patient-id delimited by size
+                "  SKIPPED - weight/height out of range" delimited by size
+                into result-line
+            end-string
+        end-if
+
+        perform write-result
+    end-if.
+
+*> Flags a patient whose weight or height falls outside a plausible
+*> clinical range, so it is not run through either BSA formula
+check-ranges.
+
+    if patient-weight < min-weight or patient-weight > max-weight
+        move "N" to valid-patient
+    end-if.
+
+    if patient-height < min-height or patient-height > max-height
+        move "N" to valid-patient
+    end-if.
+
+*> DuBois formula: BSA = 0.007184 * W**0.425 * H**0.725
+dubois-bsa.
+
+    compute w2 = (patient-weight ** 0.425).
+    compute h2 = (patient-height ** 0.725).
+    multiply w2 by h2 giving body-SA.
+    multiply 0.007184 by body-SA.
+
+*> Mosteller formula: BSA = sqrt((height * weight) / 3600)
+mosteller-bsa.
+
+    compute mosteller-work = (patient-height * patient-weight) / 3600.
+    compute body-SA rounded = function sqrt (mosteller-work).
+
+*> Writes the current result-line to the results file and echoes it
+*> to the terminal so the two outputs never drift apart
+write-result.
+
+    move result-line to result-record.
+    write result-record.
+    move spaces to result-line.
+
+*> Prompts the user for the name of a batch file of patients, then
+*> processes every patient record in the file
+read-patients.
+
+    perform file-check.
+
+    display "Use Mosteller formula instead of DuBois? (Y/N): ".
+    accept formula-mode.
+    if formula-mode = "Y" or formula-mode = "y"
+        move "M" to formula-mode
+    else
+        move "D" to formula-mode
+    end-if.
+
+    display " ".
+    open input ifile.
+    open output result-file.
+
+    perform process-patient
+        until eof-check = 0.
+
+    close ifile.
+    close result-file.
+
+*> Prompt the user for the name of a patient batch file until it exists
+file-check.
+
+    display "Please enter the name of a file containing the list of patients: ".
+    accept ascii-file.
+
+    call "CBL_CHECK_FILE_EXIST" using ascii-file patient-record.
+    if return-code is not = 0
+        display "File Error: The inputted file does not exist"
+        perform file-check
+            until return-code = 0
+    end-if.
