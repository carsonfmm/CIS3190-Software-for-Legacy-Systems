@@ -1,37 +1,374 @@
+*> Name: Carson Mifsud
+*> Assignment Number: 8
+
+*> Description: This program calculates the monthly payment on a loan,
+*> given its principal, interest rate, term, and whether the rate is
+*> fixed or floating.
+
+*> Modification History:
+*> 2026-08-08  CM  Replace the hardcoded fixed/floating rate adjustment
+*>                 with a table of rate-type codes and adjustments.
+*> 2026-08-08  CM  Add a full month-by-month amortization schedule.
+*> 2026-08-08  CM  Read a batch file of loan applications instead of a
+*>                 single accepted loan.
+*> 2026-08-08  CM  Validate principal, rate, and term are in range.
+*> 2026-08-08  CM  Add an early-payoff calculation: an optional extra
+*>                 monthly payment, with the resulting payoff month and
+*>                 total interest saved.
+*> 2026-08-08  CM  Load the rate-type/adjustment table from a file
+*>                 instead of hardcoding it, so new loan products don't
+*>                 require a code change.
+*> 2026-08-08  CM  Check rate-table.txt exists before opening it, so a
+*>                 missing rate table gives a message instead of an abend.
+
 identification division.
 program-id. reengineeringC.
 
 environment division.
+input-output section.
+file-control.
+select ifile assign to ascii-file
+    organization is line sequential.
+
+select report-file assign to "loan-report.txt"
+    organization is line sequential.
+
+select rate-file assign to "rate-table.txt"
+    organization is line sequential.
 
 data division.
+
+file section.
+fd ifile.
+
+*> One loan application per record
+01 loan-application.
+    05 app-id pic x(10).
+    05 app-principal pic 9(6)v99.
+    05 app-rate pic 99v99999.
+    05 app-term pic 999.
+    05 app-rate-type pic 9.
+    05 app-extra-payment pic 9(6)v99.
+
+fd report-file.
+
+*> Output record for the amortization report
+01 report-record pic x(100).
+
+fd rate-file.
+
+*> One rate-type code and its annual-rate adjustment per record
+01 rate-table-record.
+    05 rt-type-code pic 9.
+    05 rt-adjustment pic 9v99999.
+
 working-storage section.
-01 loanP pic 999V99999.
-01 iRate pic 99V99999.
-01 term pic 99.
-01 monthlyP pic 999V99999.
+01 loanP pic 9(6)v99.
+01 iRate pic 99v99999.
+01 term pic 999.
+01 monthlyP pic 9(6)v99.
 01 tRate pic 9.
+01 extra-payment pic 9(6)v99.
+
+*> Table of rate-type codes and the annual-rate adjustment each carries,
+*> loaded at start-up from rate-file so adding a loan product is just
+*> adding a line to that file
+01 rate-table.
+    05 rate-entry occurs 1 to 20 times depending on rate-count.
+        10 rate-type-code pic 9.
+        10 rate-adjustment pic 9v99999.
+01 rate-count pic 99 value 0.
+01 rate-idx pic 99.
+01 found-rate pic x value "N".
+01 rate-eof-check pic 9 value 1.
+01 rate-file-name pic x(20) value "rate-table.txt".
+
+01 valid-loan pic x value "Y".
+01 min-principal pic 9(6)v99 value 1.00.
+01 max-principal pic 9(6)v99 value 999999.99.
+01 min-rate pic 99v99999 value 00.00001.
+01 max-rate pic 99v99999 value 30.00000.
+01 min-term pic 999 value 1.
+01 max-term pic 999 value 480.
+
+*> Working fields for the amortization schedule
+01 balance pic 9(7)v99.
+01 interest-portion pic 9(6)v99.
+01 principal-portion pic 9(6)v99.
+01 month-num pic 999.
+01 total-interest-normal pic 9(7)v99.
+
+*> Working fields for the early-payoff calculation
+01 total-interest-early pic 9(7)v99.
+01 interest-saved pic S9(7)v99.
+01 payoff-month-actual pic 999.
+01 early-balance pic S9(7)v99.
+01 early-interest-portion pic 9(6)v99.
+01 early-payment pic 9(6)v99.
+
+01 monthlyPo pic ZZZZZ9.99.
+01 balance-o pic ZZZZZZ9.99.
+01 interest-o pic ZZZZZ9.99.
+01 principal-o pic ZZZZZ9.99.
+01 saved-o pic ZZZZZ9.99.
+
+01 result-line pic x(100).
+01 ascii-file pic x(100).
+01 eof-check pic 9 value 1.
 
 procedure division.
-    display "Principal amount of the loan: ".
-    accept loanP.
-    display "Interest rate (%%): ".
-    accept iRate.
-    display "Loan term (months): ".
-    accept term.
-    display "(1) fixed or (2) floating interest rate".
-    accept tRate.
-
-    if tRate is equal to 1 then
-        add 5 to iRate.
-        divide 100 into iRate giving iRate.
-        divide 12 into iRate giving iRate.
-    if tRate is equal to 2 then
-        add 2.5 to iRate.
-        divide 100 into iRate giving iRate.
-        divide 12 into iRate giving iRate.
-
-    compute monthlyP = (iRate/(1.0-((1+iRate)**(term*-1)))) * loanP.
-
-    display "The monthly payment is: " monthlyP " ".
+
+    perform init-rate-table.
+    perform read-loans.
+    display " ".
 
 stop run.
+
+*> Loads the rate-type/adjustment table used to look up the annual-rate
+*> adjustment for a loan's rate-type code
+init-rate-table.
+
+    perform check-rate-file-exists.
+
+    open input rate-file.
+    move 1 to rate-eof-check.
+
+    perform load-rate-entry
+        until rate-eof-check = 0.
+
+    close rate-file.
+
+*> Confirms rate-table.txt exists before it is opened, since a missing
+*> rate table would otherwise abend the program with no explanation
+check-rate-file-exists.
+
+    call "CBL_CHECK_FILE_EXIST" using rate-file-name rate-table-record.
+    if return-code is not = 0
+        display "File Error: rate-table.txt not found - cannot look up loan rate adjustments"
+        stop run
+    end-if.
+
+*> Reads one rate-type/adjustment pair from rate-file into the next
+*> free slot of rate-table
+load-rate-entry.
+
+    read rate-file
+        at end move 0 to rate-eof-check
+    end-read.
+
+    if rate-eof-check is not = zero
+        add 1 to rate-count
+        move rt-type-code to rate-type-code(rate-count)
+        move rt-adjustment to rate-adjustment(rate-count)
+    end-if.
+
+*> Processes one loan application: validates it, looks up its rate
+*> adjustment, computes the monthly payment, and writes the schedule
+process-loan.
+
+    read ifile
+        at end move zero to eof-check
+    end-read.
+
+    if eof-check is not = zero
+        move app-principal to loanP
+        move app-rate to iRate
+        move app-term to term
+        move app-rate-type to tRate
+        move app-extra-payment to extra-payment
+
+        move "Y" to valid-loan
+        perform check-loan-ranges
+
+        if valid-loan = "Y"
+            perform lookup-rate-adjustment
+
+            if found-rate = "Y"
+                add rate-adjustment(rate-idx) to iRate
+                divide 100 into iRate giving iRate
+                divide 12 into iRate giving iRate
+
+                compute monthlyP = (iRate / (1.0 - ((1 + iRate) ** (term * -1)))) * loanP
+
+                move monthlyP to monthlyPo
+                display "Loan " app-id " monthly payment: " monthlyPo
+
+                string "Loan " delimited by size
+                    app-id delimited by size
+                    "  Monthly payment: " delimited by size
+                    monthlyPo delimited by size
+                    into result-line
+                end-string
+                perform write-result
+
+                perform run-amortization
+
+                if extra-payment > 0
+                    perform compute-early-payoff
+                end-if
+            else
+                display "Loan " app-id " skipped - unknown rate-type code " tRate
+
+                string "Loan " delimited by size
+                    app-id delimited by size
+                    "  SKIPPED - unknown rate-type code" delimited by size
+                    into result-line
+                end-string
+                perform write-result
+            end-if
+        else
+            display "Loan " app-id " skipped - principal/rate/term out of range"
+
+            string "Loan " delimited by size
+                app-id delimited by size
+                "  SKIPPED - principal/rate/term out of range" delimited by size
+                into result-line
+            end-string
+            perform write-result
+        end-if
+    end-if.
+
+*> Flags a loan whose principal, rate, or term falls outside a
+*> plausible range
+check-loan-ranges.
+
+    if loanP < min-principal or loanP > max-principal
+        move "N" to valid-loan
+    end-if.
+
+    if iRate < min-rate or iRate > max-rate
+        move "N" to valid-loan
+    end-if.
+
+    if term < min-term or term > max-term
+        move "N" to valid-loan
+    end-if.
+
+*> Searches rate-table for the current loan's rate-type code
+lookup-rate-adjustment.
+
+    move "N" to found-rate.
+    move 1 to rate-idx.
+    perform lookup-rate-compare
+        until rate-idx > rate-count or found-rate = "Y".
+
+*> Compares one rate-table entry against the current loan's rate-type code
+lookup-rate-compare.
+
+    if rate-type-code(rate-idx) = tRate
+        move "Y" to found-rate
+    else
+        add 1 to rate-idx
+    end-if.
+
+*> Runs the full month-by-month amortization schedule for the current
+*> loan and writes each line to the report
+run-amortization.
+
+    move loanP to balance.
+    move 1 to month-num.
+    move 0 to total-interest-normal.
+    perform amortize-month
+        until month-num > term.
+
+*> Computes and reports the interest/principal split and remaining
+*> balance for one month of the amortization schedule
+amortize-month.
+
+    compute interest-portion rounded = balance * iRate.
+    add interest-portion to total-interest-normal.
+    compute principal-portion = monthlyP - interest-portion.
+    subtract principal-portion from balance.
+
+    move balance to balance-o.
+    move interest-portion to interest-o.
+    move principal-portion to principal-o.
+
+    string "  Month " delimited by size
+        month-num delimited by size
+        "  Interest: " delimited by size
+        interest-o delimited by size
+        "  Principal: " delimited by size
+        principal-o delimited by size
+        "  Balance: " delimited by size
+        balance-o delimited by size
+        into result-line
+    end-string
+    perform write-result.
+
+    add 1 to month-num.
+
+*> Re-runs the amortization month by month with the extra payment added
+*> to the regular payment, to see how much sooner the loan pays off and
+*> how much interest that saves versus the regular schedule
+compute-early-payoff.
+
+    move loanP to early-balance.
+    compute early-payment = monthlyP + extra-payment.
+    move 0 to total-interest-early.
+    move 0 to payoff-month-actual.
+
+    perform early-payoff-month
+        until early-balance <= 0 or payoff-month-actual >= 999.
+
+    compute interest-saved = total-interest-normal - total-interest-early.
+
+    move interest-saved to saved-o.
+    display "Loan " app-id " early payoff at month " payoff-month-actual
+        "  Interest saved: " saved-o.
+
+    string "Loan " delimited by size
+        app-id delimited by size
+        "  Early payoff at month " delimited by size
+        payoff-month-actual delimited by size
+        "  Interest saved: " delimited by size
+        saved-o delimited by size
+        into result-line
+    end-string
+    perform write-result.
+
+*> Applies one month of the extra-payment schedule to early-balance and
+*> accumulates the interest paid under that schedule
+early-payoff-month.
+
+    compute early-interest-portion rounded = function abs (early-balance) * iRate.
+    add early-interest-portion to total-interest-early.
+    compute early-balance = early-balance + early-interest-portion - early-payment.
+    add 1 to payoff-month-actual.
+
+*> Writes the current result-line to the report file and echoes it
+*> to the terminal so the two outputs never drift apart
+write-result.
+
+    move result-line to report-record.
+    write report-record.
+    move spaces to result-line.
+
+*> Prompts the user for the name of a batch file of loan applications,
+*> then processes every application in the file
+read-loans.
+
+    perform file-check.
+
+    display " ".
+    open input ifile.
+    open output report-file.
+
+    perform process-loan
+        until eof-check = 0.
+
+    close ifile.
+    close report-file.
+
+*> Prompt the user for the name of a loan application file until it exists
+file-check.
+
+    display "Please enter the name of a file containing the list of loan applications: ".
+    accept ascii-file.
+
+    call "CBL_CHECK_FILE_EXIST" using ascii-file loan-application.
+    if return-code is not = 0
+        display "File Error: The inputted file does not exist"
+        perform file-check
+            until return-code = 0
+    end-if.
