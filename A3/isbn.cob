@@ -2,9 +2,26 @@
 *> Assignment Number: 3
 *> Date: March 25, 2022
 
-*> Description: This program is a modern Cobol program that performs isbn validation on a series of 10-digit isbns stored 
+*> Description: This program is a modern Cobol program that performs isbn validation on a series of 10-digit isbns stored
 *> in a user-inputted file.
 
+*> Modification History:
+*> 2026-08-08  CM  Archive each validated line, plus a run header, to isbn-report.txt.
+*> 2026-08-08  CM  Detect 13-character codes and run the EAN-13 check-digit algorithm.
+*> 2026-08-08  CM  Cross-check each isbn against a catalog master file of ISBN/title.
+*> 2026-08-08  CM  Add checkpoint/restart support for large vendor files.
+*> 2026-08-08  CM  Add end-of-run summary count block to the report.
+*> 2026-08-08  CM  Fix the validity-message chain so leading/trailing
+*>                 zero and X cases no longer fall through and drop the
+*>                 record from the report, tally, and catalog check.
+*> 2026-08-08  CM  Gate every validity-message branch on valid-code = 0,
+*>                 so a non-digit code whose trailing character and
+*>                 checksum happen to line up no longer overwrites its
+*>                 own non-digit message.
+*> 2026-08-08  CM  Carry the summary tallies forward from the checkpoint
+*>                 and append (rather than overwrite) isbn-report.txt on
+*>                 a resumed run, so the report and summary stay complete.
+
 identification division.
 program-id. isbn-validation.
 
@@ -14,27 +31,89 @@ file-control.
 select ifile assign to ascii-file
     organization is line sequential.
 
+select report-file assign to "isbn-report.txt"
+    organization is line sequential.
+
+select catalog-file assign to catalog-file-name
+    organization is line sequential.
+
+select checkpoint-file assign to "isbn-checkpoint.txt"
+    organization is line sequential.
+
 data division.
 
 file section.
 fd ifile.
 
 *> Record to hold isbn code and 100 character buffer
+*> isbn-code holds either a 10-digit ISBN-10 or a 13-digit ISBN-13/EAN-13 code
 01 isbn.
-    05 isbn-code pic x(10).
-    05 filler pic x(100).
+    05 isbn-code pic x(13).
+    05 filler pic x(97).
+
+fd report-file.
+
+*> Output record for the archived audit report
+01 report-record pic x(132).
+
+fd catalog-file.
+
+*> Catalog master record: the isbn we carry, followed by its title
+01 catalog-record.
+    05 catalog-rec-isbn pic x(13).
+    05 catalog-rec-title pic x(87).
+
+fd checkpoint-file.
+
+*> Checkpoint record: the last vendor file record number fully processed,
+*> plus the summary tallies accumulated up to that point, so a resumed
+*> run can carry the running counts forward instead of restarting them
+01 checkpoint-record.
+    05 cp-last-i pic 9(6).
+    05 cp-count-valid pic 9(6).
+    05 cp-count-not-valid pic 9(6).
+    05 cp-count-non-digit pic 9(6).
+    05 cp-count-non-digit-x pic 9(6).
 
 working-storage section.
-01 i pic 999.
+
+*> In-memory copy of the catalog master, loaded once at start-up
+01 catalog-table.
+    05 catalog-entry occurs 0 to 9999 times
+        depending on catalog-count.
+        10 catalog-tbl-isbn pic x(13).
+01 catalog-count pic 9(4) comp value 0.
+01 catalog-idx pic 9(4).
+01 catalog-match-count pic 999.
+01 catalog-eof pic 9 value 0.
+01 catalog-file-name pic x(100).
+01 catalog-note pic x(30).
+01 result-message pic x(70).
+
+*> Summary tallies, printed as a count block at the end of the run
+01 count-valid pic 9(6) value 0.
+01 count-not-valid pic 9(6) value 0.
+01 count-non-digit pic 9(6) value 0.
+01 count-non-digit-x pic 9(6) value 0.
+01 i pic 9(6).
+01 resume-from pic 9(6) value 0.
+01 checkpoint-interval pic 9(4) value 100.
+01 checkpoint-file-name pic x(20) value "isbn-checkpoint.txt".
 01 j pic 99.
 01 valid-code pic 9.
 01 last-conv pic S999.
 01 first-conv pic S999.
 01 rem-check pic 99.
 01 last-val-check pic 999.
+01 code-length pic 99.
 01 total-div pic 9999999999.
 01 total pic 9999999999.
 01 ascii-file pic x(100).
+01 report-line pic x(132).
+01 run-date.
+    05 run-date-yyyy pic 9(04).
+    05 run-date-mm pic 9(02).
+    05 run-date-dd pic 9(02).
 77 eof-check pic 9 value 1.
 
 procedure division.
@@ -45,25 +124,53 @@ procedure division.
 stop run.
 
 *> Extracts the individual digits, and calculates the check-sum digit
+*> Uses the ISBN-10 (modulus 11) algorithm for 10-character codes and
+*> the EAN-13/ISBN-13 (modulus 10) algorithm for 13-character codes
 check-sum.
 
-    perform check-sum-total
-        until j is > 9.
+    if code-length = 13
+        perform ean13-check-sum-total
+            until j is > 12
+
+        compute total-div = total / 10
+        compute rem-check = 10 - (total - (total-div * 10))
 
-    compute total-div = total / 11.
-    compute rem-check = 11 - (total - (total-div * 11)).
+        if rem-check = 10
+            compute rem-check = 0
+        end-if
+    else
+        perform check-sum-total
+            until j is > 9
+
+        compute total-div = total / 11
+        compute rem-check = 11 - (total - (total-div * 11))
+    end-if.
 
     compute total = 0.
 
-*> Extracts the individual digits to calculate the total
+*> Extracts the individual digits to calculate the total (ISBN-10)
 check-sum-total.
 
     *> Converts the character to a numeric value
     compute last-conv = function numval (isbn-code(j:1)).
-    
+
     compute total = total + (last-conv * (10 - (j - 1)) ).
     compute j = j + 1.
 
+*> Extracts the individual digits to calculate the total (EAN-13/ISBN-13)
+*> using the alternating 1/3 positional weighting
+ean13-check-sum-total.
+
+    compute last-conv = function numval (isbn-code(j:1)).
+
+    if function mod (j, 2) = 1
+        compute total = total + (last-conv * 1)
+    else
+        compute total = total + (last-conv * 3)
+    end-if.
+
+    compute j = j + 1.
+
 *> Checks the validity of the isbn
 is-valid.
 
@@ -73,75 +180,107 @@ is-valid.
 
     if eof-check is not = zero
 
-        compute j = 1.
-        compute rem-check = 0.
-        perform check-sum.
+        *> Determine whether this line holds an ISBN-10 or an ISBN-13/EAN-13 code
+        compute code-length = function length (function trim (isbn-code))
+        if code-length is not = 13
+            move 10 to code-length
+        end-if
+
+        compute j = 1
+        compute rem-check = 0
+        perform check-sum
 
-        compute j = 1.
-        compute valid-code = 0.
+        compute j = 1
+        compute valid-code = 0
         perform valid-check
-            until j is > 10.
+            until j is > code-length
 
         *> Check for other characters other than an x/X in the last digit
-        compute last-conv = function ord (isbn-code(10:1)).
-        compute last-conv = last-conv - 1.
+        compute last-conv = function ord (isbn-code(code-length:1))
+        compute last-conv = last-conv - 1
 
         *> Conversion for the first digit in the isbn code
-        compute first-conv = function ord (isbn-code(1:1)).
-        compute first-conv = first-conv - 1.
+        compute first-conv = function ord (isbn-code(1:1))
+        compute first-conv = first-conv - 1
 
-        *> If last character in the isbn code is not x/X, set valid-code to 2
-        if last-conv is not = 88 or last-conv is not = 120
+        *> ISBN-10: if the last character in the code is not x/X, set valid-code to 2
+        if code-length = 10 and (last-conv is not = 88 or last-conv is not = 120)
             if last-conv < 48 or last-conv > 57
                 compute valid-code = 2
             end-if
-        end-if.
+        end-if
 
-        *> If the last character in the isbn code is x/X
-        if last-conv = 88 or last-conv = 120
+        *> ISBN-10: if the last character in the code is x/X, it is not a digit error
+        if code-length = 10 and (last-conv = 88 or last-conv = 120)
             compute valid-code = 0
-        end-if.
+        end-if
 
-        compute last-val-check = last-conv - 48.
+        *> ISBN-13/EAN-13: the check digit is always numeric
+        if code-length = 13 and (last-conv < 48 or last-conv > 57)
+            compute valid-code = 2
+        end-if
+
+        compute last-val-check = last-conv - 48
 
         if rem-check = 11
             compute rem-check = 0
-        end-if.
+        end-if
 
         if last-val-check = 40 or last-val-check = 72
             compute last-val-check = 10
-        end-if.
+        end-if
 
-        *> Displaying validity and information of isbn code to terminal
+        *> Building the validity message, cross-checking the catalog master,
+        *> then displaying and archiving the combined line
         if isbn-code > spaces
             if valid-code = 1
-                display isbn-code"  incorrect, contains a non-digit"
+                move "  incorrect, contains a non-digit" to result-message
             end-if
 
             if valid-code = 2
-                display isbn-code"  incorrect, contains a non-digit/X in check digit"
+                move "  incorrect, contains a non-digit/X in check digit" to result-message
             end-if
 
-            if last-conv = 88 and first-conv = 48 and rem-check = last-val-check
-                display isbn-code"  correct and valid with leading zero, trailing uppercase X"
-            else if last-conv = 120 and first-conv = 48 and rem-check = last-val-check
-                display isbn-code"  correct and valid with leading zero, trailing lowercase X"
-            else if last-conv = 48 and first-conv = 48 and rem-check = last-val-check
-                display isbn-code"  correct and valid with leading and trailing zero"
-            else if last-conv = 120 and rem-check = last-val-check
-                display isbn-code"  correct and valid with trailing lowercase X"
-            else if last-conv = 88 and rem-check = last-val-check
-                display isbn-code"  correct and valid with trailing uppercase X"
-            else if last-conv = 48 and rem-check = last-val-check
-                display isbn-code"  correct and valid with trailing zero"
-            else if first-conv = 48 and rem-check = last-val-check
-                display isbn-code"  correct and valid with leading zero"
-            else if valid-code = 0
-                if rem-check = last-val-check
-                    display isbn-code"  correct and valid"
-                else
-                    display isbn-code"  correct, but not valid (invalid check digit)"
-            end-if
+            evaluate true
+                when valid-code = 0 and last-conv = 88 and first-conv = 48 and rem-check = last-val-check
+                    move "  correct and valid with leading zero, trailing uppercase X" to result-message
+                when valid-code = 0 and last-conv = 120 and first-conv = 48 and rem-check = last-val-check
+                    move "  correct and valid with leading zero, trailing lowercase X" to result-message
+                when valid-code = 0 and last-conv = 48 and first-conv = 48 and rem-check = last-val-check
+                    move "  correct and valid with leading and trailing zero" to result-message
+                when valid-code = 0 and last-conv = 120 and rem-check = last-val-check
+                    move "  correct and valid with trailing lowercase X" to result-message
+                when valid-code = 0 and last-conv = 88 and rem-check = last-val-check
+                    move "  correct and valid with trailing uppercase X" to result-message
+                when valid-code = 0 and last-conv = 48 and rem-check = last-val-check
+                    move "  correct and valid with trailing zero" to result-message
+                when valid-code = 0 and first-conv = 48 and rem-check = last-val-check
+                    move "  correct and valid with leading zero" to result-message
+                when valid-code = 0 and rem-check = last-val-check
+                    move "  correct and valid" to result-message
+                when valid-code = 0
+                    move "  correct, but not valid (invalid check digit)" to result-message
+                when other
+                    continue
+            end-evaluate
+
+            perform tally-result
+
+            perform catalog-check
+
+            string isbn-code delimited by size
+                function trim (result-message) delimited by size
+                catalog-note delimited by size
+                into report-line
+            end-string
+
+            perform write-report
+        end-if
+
+        add 1 to i
+
+        if function mod (i, checkpoint-interval) = 0
+            perform write-checkpoint
         end-if
 
         *> Resetting string to be blank
@@ -169,19 +308,240 @@ valid-check.
 
     compute j = j + 1.
 
+*> Tallies the outcome of the current isbn into the end-of-run summary counts
+tally-result.
+
+    if valid-code = 1
+        add 1 to count-non-digit
+    end-if.
+
+    if valid-code = 2
+        add 1 to count-non-digit-x
+    end-if.
+
+    if valid-code = 0
+        if rem-check = last-val-check
+            add 1 to count-valid
+        else
+            add 1 to count-not-valid
+        end-if
+    end-if.
+
+*> Searches the in-memory catalog table for the current isbn-code and
+*> sets catalog-note to flag isbns that are not carried, or that are
+*> listed more than once in the catalog master
+catalog-check.
+
+    move spaces to catalog-note.
+    move 0 to catalog-match-count.
+    move 1 to catalog-idx.
+
+    perform catalog-check-compare
+        until catalog-idx > catalog-count.
+
+    if catalog-match-count = 0
+        move "  - not in catalog" to catalog-note
+    else
+        if catalog-match-count > 1
+            move "  - duplicate in catalog" to catalog-note
+        end-if
+    end-if.
+
+*> Compares one catalog entry against the current isbn-code
+catalog-check-compare.
+
+    if catalog-tbl-isbn(catalog-idx) (1:code-length) = isbn-code (1:code-length)
+        add 1 to catalog-match-count
+    end-if.
+
+    compute catalog-idx = catalog-idx + 1.
+
+*> Loads the catalog master file (isbn plus title) into catalog-table
+*> once at start-up so every line can be cross-checked against it
+load-catalog.
+
+    perform catalog-file-check.
+
+    move 0 to catalog-count.
+    move 1 to catalog-eof.
+    open input catalog-file.
+
+    perform load-catalog-record
+        until catalog-eof = 0.
+
+    close catalog-file.
+
+*> Prompt the user for the name of the catalog master file until it exists
+catalog-file-check.
+
+    display "Please enter the name of the catalog master file (isbn and title): ".
+    accept catalog-file-name.
+
+    call "CBL_CHECK_FILE_EXIST" using catalog-file-name catalog-record.
+    if return-code is not = 0
+        display "File Error: The inputted file does not exist"
+        perform catalog-file-check
+            until return-code = 0
+    end-if.
+
+*> Reads one catalog record into the next slot of catalog-table
+load-catalog-record.
+
+    read catalog-file
+        at end move 0 to catalog-eof
+    end-read.
+
+    if catalog-eof is not = 0
+        add 1 to catalog-count
+        move catalog-rec-isbn to catalog-tbl-isbn(catalog-count)
+    end-if.
+
+*> Records the last vendor file record fully processed, so a restarted
+*> run can pick up where a failed or interrupted run left off
+write-checkpoint.
+
+    open output checkpoint-file.
+    move i to cp-last-i.
+    move count-valid to cp-count-valid.
+    move count-not-valid to cp-count-not-valid.
+    move count-non-digit to cp-count-non-digit.
+    move count-non-digit-x to cp-count-non-digit-x.
+    write checkpoint-record.
+    close checkpoint-file.
+
+*> Loads the summary tallies from a prior run's checkpoint, so a
+*> resumed run's end-of-run summary reflects the whole batch, not just
+*> the tail processed after the restart point
+load-checkpoint-counts.
+
+    call "CBL_CHECK_FILE_EXIST" using checkpoint-file-name checkpoint-record.
+    if return-code = 0
+        open input checkpoint-file
+        read checkpoint-file
+            at end continue
+        end-read
+        move cp-count-valid to count-valid
+        move cp-count-not-valid to count-not-valid
+        move cp-count-non-digit to count-non-digit
+        move cp-count-non-digit-x to count-non-digit-x
+        close checkpoint-file
+    else
+        display "Warning: no checkpoint file found - summary counts start at zero"
+    end-if.
+
+*> Advances past a vendor file record already processed in a prior run,
+*> without re-validating or re-writing it to the report
+skip-record.
+
+    read ifile
+        at end move zero to eof-check
+    end-read.
+
+    if eof-check is not = zero
+        add 1 to i
+    end-if.
+
+*> Writes the current report-line to the audit report file and echoes
+*> it to the terminal so the two outputs never drift apart
+write-report.
+
+    display report-line.
+    move report-line to report-record.
+    write report-record.
+    move spaces to report-line.
+
+*> Writes the end-of-run summary count block to the report and terminal
+write-summary.
+
+    move spaces to report-line.
+    perform write-report.
+
+    move "Summary of isbn codes processed:" to report-line.
+    perform write-report.
+
+    string "  Correct and valid:                          " delimited by size
+        count-valid delimited by size
+        into report-line
+    end-string
+    perform write-report.
+
+    string "  Correct, but not valid (bad check digit):    " delimited by size
+        count-not-valid delimited by size
+        into report-line
+    end-string
+    perform write-report.
+
+    string "  Contains a non-digit:                        " delimited by size
+        count-non-digit delimited by size
+        into report-line
+    end-string
+    perform write-report.
+
+    string "  Contains a non-digit/X in the check digit:    " delimited by size
+        count-non-digit-x delimited by size
+        into report-line
+    end-string
+    perform write-report.
+
 *> Prompts the user for the name of an ascii file containing the list of isbn numbers
 read-isbn.
 
     perform file-check.
-    
+    perform load-catalog.
+
     display " ".
     open input ifile.
 
-    compute i = 1
+    compute i = 0.
+    move 0 to count-valid.
+    move 0 to count-not-valid.
+    move 0 to count-non-digit.
+    move 0 to count-non-digit-x.
+
+    if resume-from > 0
+        open extend report-file
+        perform load-checkpoint-counts
+
+        display "Resuming after vendor file record " resume-from " ..."
+        string "Resuming ISBN validation at vendor file record " delimited by size
+            resume-from delimited by size
+            into report-line
+        end-string
+        perform write-report
+
+        perform skip-record
+            until i >= resume-from or eof-check = 0
+    else
+        open output report-file
+
+        move function current-date to run-date
+        string "ISBN Validation Report - run date: " delimited by size
+            run-date-yyyy delimited by size
+            "-" delimited by size
+            run-date-mm delimited by size
+            "-" delimited by size
+            run-date-dd delimited by size
+            into report-line
+        end-string
+        perform write-report
+
+        string "Input file: " delimited by size
+            ascii-file delimited by size
+            into report-line
+        end-string
+        perform write-report
+
+        move spaces to report-line
+        perform write-report
+    end-if.
+
     perform is-valid
         until eof-check = 0.
 
+    perform write-summary.
+
     close ifile.
+    close report-file.
 
 *> Prompt the user for the name of an ascii file until the input file is valid
 file-check.
@@ -195,3 +555,6 @@ file-check.
         perform file-check
             until return-code = 0
     end-if.
+
+    display "Resume from vendor file record number (0 to start at the beginning): ".
+    accept resume-from.
