@@ -1,26 +1,267 @@
+*> Name: Carson Mifsud
+*> Assignment Number: 9
+
+*> Description: This program calculates the wind chill factor from the
+*> air temperature and wind speed.
+
+*> Modification History:
+*> 2026-08-08  CM  Read a batch file of weather readings instead of a
+*>                 single accepted temperature/wind-speed pair.
+*> 2026-08-08  CM  Add a heat-index calculation for warm readings.
+*> 2026-08-08  CM  Log each reading processed with a timestamp.
+*> 2026-08-08  CM  Add an extreme-cold alert threshold.
+*> 2026-08-08  CM  Accept readings in Fahrenheit/mph as well as
+*>                 Celsius/km-h.
+*> 2026-08-08  CM  Log air, wind, and wcf (not just a "processed"
+*>                 line) and append to the report/log files instead of
+*>                 truncating them, so past runs stay retrievable.
+*> 2026-08-09  CM  Stop reporting the wind chill formula's output as
+*>                 the headline figure for a warm reading - the heat
+*>                 index now replaces it once air reaches the
+*>                 heat-index threshold.
+
 identification division.
 program-id. reengineeringC.
 
 environment division.
+input-output section.
+file-control.
+select ifile assign to ascii-file
+    organization is line sequential.
+
+select report-file assign to "wind-report.txt"
+    organization is line sequential.
+
+select log-file assign to "wind-log.txt"
+    organization is line sequential.
 
 data division.
+
+file section.
+fd ifile.
+
+*> One weather reading per record. unit-code is "M" for metric
+*> (celsius, km/h) or "I" for imperial (fahrenheit, mph)
+01 weather-record.
+    05 reading-id pic x(10).
+    05 reading-air pic S999v99999.
+    05 reading-wind pic S999v99999.
+    05 reading-humidity pic 999.
+    05 unit-code pic x.
+
+fd report-file.
+
+*> Output record for the wind chill report
+01 report-record pic x(100).
+
+fd log-file.
+
+*> Output record for the timestamped processing log
+01 log-record pic x(100).
+
 working-storage section.
-01 air pic S999V99999.
-01 wind pic S99V99999.
-01 wcf pic S999V99999.
+01 air pic S999v99999.
+01 wind pic S999v99999.
+01 wcf pic S999v99999.
+01 humidity pic 999.
+01 heat-index pic S999v99999.
+01 heat-index-f pic S999v99999.
+
+01 air-o pic -ZZZ.99.
+01 wind-o pic -ZZZ.99.
+01 wcf-o pic -ZZZ.99.
+01 heat-index-o pic -ZZZ.99.
+
+01 cold-alert-threshold pic S999v99999 value -40.00000.
+01 heat-index-threshold pic S999v99999 value 27.00000.
+
+01 result-line pic x(100).
+01 log-line pic x(100).
+01 ascii-file pic x(100).
+01 eof-check pic 9 value 1.
+
+01 run-timestamp.
+    05 ts-yyyy pic 9(04).
+    05 ts-mm pic 9(02).
+    05 ts-dd pic 9(02).
+    05 ts-hh pic 9(02).
+    05 ts-mi pic 9(02).
+    05 ts-ss pic 9(02).
+01 current-date-time pic x(21).
 
 procedure division.
-    display "Enter the air temperature in degrees celsius: ".
-    accept air.
-    display "Enter the wind speed in km/h at 10 meters: ".
-    accept wind.
-
-    if air < 0 then
-        compute wcf = 13.12 + 0.9*air - 3*wind
-    else
-        compute wcf = 0.9*air - 3*wind
-    end-if.
 
-    display "The monthly payment is: " wcf " ".
+    perform read-readings.
+    display " ".
 
 stop run.
+
+*> Processes one weather reading: converts units if needed, computes
+*> the wind chill factor, and calculates a heat index for warm readings
+process-reading.
+
+    read ifile
+        at end move zero to eof-check
+    end-read.
+
+    if eof-check is not = zero
+
+        if unit-code = "I" or unit-code = "i"
+            compute air = (reading-air - 32) * 5 / 9
+            compute wind = reading-wind * 1.60934
+        else
+            move reading-air to air
+            move reading-wind to wind
+        end-if
+
+        move reading-humidity to humidity
+
+        move air to air-o
+
+        if air >= heat-index-threshold
+            move zero to wcf
+            perform compute-heat-index
+        else
+            if air < 0
+                compute wcf = 13.12 + 0.9 * air - 3 * wind
+            else
+                compute wcf = 0.9 * air - 3 * wind
+            end-if
+
+            move wcf to wcf-o
+
+            display "Reading " reading-id " wind chill factor: " wcf-o
+
+            string "Reading " delimited by size
+                reading-id delimited by size
+                "  Air temp(C): " delimited by size
+                air-o delimited by size
+                "  Wind chill: " delimited by size
+                wcf-o delimited by size
+                into result-line
+            end-string
+            perform write-result
+
+            if wcf <= cold-alert-threshold
+                display "Reading " reading-id " *** EXTREME COLD ALERT ***"
+
+                string "Reading " delimited by size
+                    reading-id delimited by size
+                    "  *** EXTREME COLD ALERT ***" delimited by size
+                    into result-line
+                end-string
+                perform write-result
+            end-if
+        end-if
+
+        perform write-log-entry
+    end-if.
+
+*> Calculates the NWS heat index for a warm reading, using the
+*> relative humidity supplied with the reading
+compute-heat-index.
+
+    compute heat-index-f = (air * 9 / 5) + 32.
+
+    compute heat-index-f rounded =
+        -42.379
+        + (2.04901523 * heat-index-f)
+        + (10.14333127 * humidity)
+        - (0.22475541 * heat-index-f * humidity)
+        - (0.00683783 * heat-index-f * heat-index-f)
+        - (0.05481717 * humidity * humidity)
+        + (0.00122874 * heat-index-f * heat-index-f * humidity)
+        + (0.00085282 * heat-index-f * humidity * humidity)
+        - (0.00000199 * heat-index-f * heat-index-f * humidity * humidity).
+
+    compute heat-index = (heat-index-f - 32) * 5 / 9.
+
+    move heat-index to heat-index-o.
+    display "Reading " reading-id " heat index(C): " heat-index-o.
+
+    string "Reading " delimited by size
+        reading-id delimited by size
+        "  Heat index(C): " delimited by size
+        heat-index-o delimited by size
+        into result-line
+    end-string
+    perform write-result.
+
+*> Writes the current result-line to the wind chill report
+write-result.
+
+    move result-line to report-record.
+    write report-record.
+    move spaces to result-line.
+
+*> Writes a timestamped log entry recording the air temp, wind speed,
+*> and wind chill factor computed for this reading
+write-log-entry.
+
+    move function current-date to current-date-time.
+    move current-date-time(1:4) to ts-yyyy.
+    move current-date-time(5:2) to ts-mm.
+    move current-date-time(7:2) to ts-dd.
+    move current-date-time(9:2) to ts-hh.
+    move current-date-time(11:2) to ts-mi.
+    move current-date-time(13:2) to ts-ss.
+
+    move air to air-o.
+    move wind to wind-o.
+    move wcf to wcf-o.
+
+    string ts-yyyy delimited by size
+        "-" delimited by size
+        ts-mm delimited by size
+        "-" delimited by size
+        ts-dd delimited by size
+        " " delimited by size
+        ts-hh delimited by size
+        ":" delimited by size
+        ts-mi delimited by size
+        ":" delimited by size
+        ts-ss delimited by size
+        "  reading " delimited by size
+        reading-id delimited by size
+        "  Air: " delimited by size
+        air-o delimited by size
+        "  Wind: " delimited by size
+        wind-o delimited by size
+        "  WCF: " delimited by size
+        wcf-o delimited by size
+        into log-line
+    end-string.
+
+    move log-line to log-record.
+    write log-record.
+
+*> Prompts the user for the name of a batch file of weather readings,
+*> then processes every reading in the file
+read-readings.
+
+    perform file-check.
+
+    display " ".
+    open input ifile.
+    open extend report-file.
+    open extend log-file.
+
+    perform process-reading
+        until eof-check = 0.
+
+    close ifile.
+    close report-file.
+    close log-file.
+
+*> Prompt the user for the name of a weather reading file until it exists
+file-check.
+
+    display "Please enter the name of a file containing the list of weather readings: ".
+    accept ascii-file.
+
+    call "CBL_CHECK_FILE_EXIST" using ascii-file weather-record.
+    if return-code is not = 0
+        display "File Error: The inputted file does not exist"
+        perform file-check
+            until return-code = 0
+    end-if.
