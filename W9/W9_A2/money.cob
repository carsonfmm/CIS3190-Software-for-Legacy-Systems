@@ -1,28 +1,213 @@
+*> Name: Carson Mifsud
+*> Assignment Number: 9
+
+*> Description: This program calculates the value a principal amount
+*> grows to under compound interest.
+
+*> Modification History:
+*> 2026-08-08  CM  Support a number of compounding periods per year
+*>                 instead of a single compounding.
+*> 2026-08-08  CM  Read a batch file of principal/interest pairs instead
+*>                 of a single accepted amount.
+*> 2026-08-08  CM  Validate the interest rate is in range.
+*> 2026-08-08  CM  Write a formatted report of results to a file.
+*> 2026-08-08  CM  Add a reverse (present-value) mode.
+*> 2026-08-08  CM  Skip a record with zero compounding periods instead
+*>                 of dividing by zero and aborting the whole batch.
+*> 2026-08-08  CM  Include the principal and interest rate, not just
+*>                 the total, on each report line.
+
 identification division.
 program-id. reengineeringC.
 
 environment division.
+input-output section.
+file-control.
+select ifile assign to ascii-file
+    organization is line sequential.
+
+select report-file assign to "money-report.txt"
+    organization is line sequential.
 
 data division.
+
+file section.
+fd ifile.
+
+*> One principal/interest pair per record. rec-mode is "F" to calculate
+*> the future value of rec-amount, or "R" to treat rec-amount as a
+*> future value and calculate its present value
+01 money-record.
+    05 rec-id pic x(10).
+    05 rec-amount pic 9(7)v99.
+    05 rec-rate pic 9v99999.
+    05 rec-years pic 99.
+    05 rec-periods pic 99.
+    05 rec-mode pic x.
+
+fd report-file.
+
+*> Output record for the compound-interest report
+01 report-record pic x(100).
+
 working-storage section.
-01 valuea pic S999V99999.
-01 interest pic 9V99.
-01 total pic S999V99999.
+01 valuea pic S9(7)v99.
+01 interest pic S9v99999.
+01 total pic S9(7)v99.
+01 years pic 99.
+01 periods pic 99.
+01 calc-mode pic x.
+01 valid-rate pic x value "Y".
+01 min-rate pic 9v99999 value 0.00000.
+01 max-rate pic 9v99999 value 1.00000.
+
+01 rate-per-period pic S9v99999.
+01 total-periods pic 9(4).
+01 period-idx pic 9(4).
+01 growth-factor pic S9(7)v99999.
+
+01 total-o pic -Z(6)9.99.
+01 valuea-o pic -Z(6)9.99.
+01 interest-o pic -9.99999.
+
+01 result-line pic x(100).
+01 ascii-file pic x(100).
+01 eof-check pic 9 value 1.
 
 procedure division.
 
-    loop-1.
-        display "Enter the valuea: ".
-        accept valuea.
+    perform read-money-file.
+    display " ".
 
-    perform loop-1
-        until valuea is less than 1
+stop run.
 
-    display "Enter the interest: ".
-    accept interest.
+*> Processes one principal/interest record: validates the rate, then
+*> computes either the future value or, in reverse mode, the present
+*> value of the amount over the requested compounding schedule
+process-money.
 
-    compute total = valuea * (1+interest).
+    read ifile
+        at end move zero to eof-check
+    end-read.
 
-    display "The monthly payment is: " total " ".
+    if eof-check is not = zero
+        move rec-amount to valuea
+        move rec-rate to interest
+        move rec-years to years
+        move rec-periods to periods
+        move rec-mode to calc-mode
 
-stop run.
+        move "Y" to valid-rate
+        perform validate-rate
+
+        if valid-rate = "Y"
+            compute rate-per-period = interest / periods
+            compute total-periods = periods * years
+
+            move 1.0 to growth-factor
+            move 1 to period-idx
+            perform compound-one-period
+                until period-idx > total-periods
+
+            move valuea to valuea-o
+            move interest to interest-o
+
+            if calc-mode = "R" or calc-mode = "r"
+                compute total = valuea / growth-factor
+                move total to total-o
+                display "Record " rec-id " present value: " total-o
+
+                string "Record " delimited by size
+                    rec-id delimited by size
+                    "  Amount: " delimited by size
+                    valuea-o delimited by size
+                    "  Interest rate: " delimited by size
+                    interest-o delimited by size
+                    "  Present value: " delimited by size
+                    total-o delimited by size
+                    into result-line
+                end-string
+            else
+                compute total = valuea * growth-factor
+                move total to total-o
+                display "Record " rec-id " future value: " total-o
+
+                string "Record " delimited by size
+                    rec-id delimited by size
+                    "  Amount: " delimited by size
+                    valuea-o delimited by size
+                    "  Interest rate: " delimited by size
+                    interest-o delimited by size
+                    "  Future value: " delimited by size
+                    total-o delimited by size
+                    into result-line
+                end-string
+            end-if
+
+            perform write-result
+        else
+            display "Record " rec-id " skipped - interest rate or periods invalid"
+
+            string "Record " delimited by size
+                rec-id delimited by size
+                "  SKIPPED - interest rate or periods invalid" delimited by size
+                into result-line
+            end-string
+            perform write-result
+        end-if
+    end-if.
+
+*> Flags a record whose interest rate falls outside a plausible range,
+*> or whose compounding periods is zero (which would divide by zero)
+validate-rate.
+
+    if interest < min-rate or interest > max-rate
+        move "N" to valid-rate
+    end-if.
+
+    if periods = 0
+        move "N" to valid-rate
+    end-if.
+
+*> Folds one compounding period's growth into the running growth factor
+compound-one-period.
+
+    compute growth-factor rounded = growth-factor * (1 + rate-per-period).
+    add 1 to period-idx.
+
+*> Writes the current result-line to the report file and echoes it
+*> to the terminal so the two outputs never drift apart
+write-result.
+
+    move result-line to report-record.
+    write report-record.
+    move spaces to result-line.
+
+*> Prompts the user for the name of a batch file of principal/interest
+*> pairs, then processes every record in the file
+read-money-file.
+
+    perform file-check.
+
+    display " ".
+    open input ifile.
+    open output report-file.
+
+    perform process-money
+        until eof-check = 0.
+
+    close ifile.
+    close report-file.
+
+*> Prompt the user for the name of a principal/interest file until it exists
+file-check.
+
+    display "Please enter the name of a file containing the list of principal/interest pairs: ".
+    accept ascii-file.
+
+    call "CBL_CHECK_FILE_EXIST" using ascii-file money-record.
+    if return-code is not = 0
+        display "File Error: The inputted file does not exist"
+        perform file-check
+            until return-code = 0
+    end-if.
