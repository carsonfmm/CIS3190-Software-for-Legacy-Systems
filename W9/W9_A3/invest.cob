@@ -1,25 +1,186 @@
+*> Name: Carson Mifsud
+*> Assignment Number: 9
+
+*> Description: This program repeatedly multiplies a starting value by
+*> a growth multiplier, showing how many times it takes to reach a
+*> target value.
+
+*> Modification History:
+*> 2026-08-08  CM  Track and display the number of times the value has
+*>                 been multiplied.
+*> 2026-08-08  CM  Automatically stop once the value reaches a target,
+*>                 instead of asking the user after every step.
+*> 2026-08-08  CM  Read a batch file of investments instead of a single
+*>                 accepted starting value.
+*> 2026-08-08  CM  Support an arbitrary growth multiplier instead of
+*>                 always doubling.
+*> 2026-08-08  CM  Log the value at every step of the growth sequence to
+*>                 a file.
+*> 2026-08-08  CM  Show the step count alongside the value on screen at
+*>                 every step, not only in the log file.
+*> 2026-08-08  CM  Default an unsupplied/zero growth multiplier to 2,
+*>                 reproducing the original doubling behaviour.
+*> 2026-08-08  CM  Treat a zero target or zero max-steps as "not set"
+*>                 instead of an immediate stop condition, so a record
+*>                 that only supplies one of the two optional stop
+*>                 conditions still grows.
+
 identification division.
 program-id. reengineeringC.
 
 environment division.
+input-output section.
+file-control.
+select ifile assign to ascii-file
+    organization is line sequential.
+
+select report-file assign to "invest-report.txt"
+    organization is line sequential.
+
+select log-file assign to "invest-log.txt"
+    organization is line sequential.
 
 data division.
+
+file section.
+fd ifile.
+
+*> One investment per record
+01 invest-record.
+    05 rec-id pic x(10).
+    05 rec-start pic 9(7)v99.
+    05 rec-multiplier pic 99v99.
+    05 rec-target pic 9(7)v99.
+    05 rec-max-steps pic 999.
+
+fd report-file.
+
+*> Output record for the growth-sequence summary report
+01 report-record pic x(100).
+
+fd log-file.
+
+*> Output record for the step-by-step growth-sequence log
+01 log-record pic x(100).
+
 working-storage section.
-01 rrr pic S999V99999.
-01 userinput pic 9.
+01 rrr pic 9(7)v99.
+01 multiplier pic 99v99.
+01 target pic 9(7)v99.
+01 max-steps pic 999.
+01 step-count pic 999 value 0.
 
-procedure division.
+01 rrr-o pic Z(6)9.99.
 
-    display "Enter r: ".
-    accept rrr.
+01 result-line pic x(100).
+01 log-line pic x(100).
+01 ascii-file pic x(100).
+01 eof-check pic 9 value 1.
 
-    loop-1.
-        compute rrr = rrr * 2.
-        display "The monthly payment is: " rrr " ".
-        display "Continue? (1) Anything else ends program".
-        accept userinput.
+procedure division.
 
-    perform loop-1
-        until userinput is not equal to 1
+    perform read-investments.
+    display " ".
 
 stop run.
+
+*> Reads one investment record and runs its growth sequence until it
+*> reaches the target value or the maximum number of steps
+process-investment.
+
+    read ifile
+        at end move zero to eof-check
+    end-read.
+
+    if eof-check is not = zero
+        move rec-start to rrr
+        move rec-multiplier to multiplier
+        if multiplier = 0
+            move 2 to multiplier
+        end-if
+        move rec-target to target
+        move rec-max-steps to max-steps
+        move 0 to step-count
+
+        move rrr to rrr-o
+        display "Investment " rec-id " starting value: " rrr-o
+
+        perform grow-step
+            until (target > 0 and rrr >= target)
+                or (max-steps > 0 and step-count >= max-steps)
+                or step-count >= 999
+
+        move rrr to rrr-o
+        display "Investment " rec-id " reached " rrr-o
+            " after " step-count " steps"
+
+        string "Investment " delimited by size
+            rec-id delimited by size
+            "  Final value: " delimited by size
+            rrr-o delimited by size
+            "  Steps: " delimited by size
+            step-count delimited by size
+            into result-line
+        end-string
+        perform write-result
+    end-if.
+
+*> Multiplies the current value by the growth multiplier, counts the
+*> step, shows the step count alongside the new value, and logs it
+grow-step.
+
+    compute rrr rounded = rrr * multiplier.
+    add 1 to step-count.
+
+    move rrr to rrr-o.
+    display "Investment " rec-id "  Step " step-count ": " rrr-o.
+
+    string "Investment " delimited by size
+        rec-id delimited by size
+        "  Step " delimited by size
+        step-count delimited by size
+        ": " delimited by size
+        rrr-o delimited by size
+        into log-line
+    end-string.
+    move log-line to log-record.
+    write log-record.
+
+*> Writes the current result-line to the report file and echoes it
+*> to the terminal so the two outputs never drift apart
+write-result.
+
+    move result-line to report-record.
+    write report-record.
+    move spaces to result-line.
+
+*> Prompts the user for the name of a batch file of investments, then
+*> runs the growth sequence for every investment in the file
+read-investments.
+
+    perform file-check.
+
+    display " ".
+    open input ifile.
+    open output report-file.
+    open output log-file.
+
+    perform process-investment
+        until eof-check = 0.
+
+    close ifile.
+    close report-file.
+    close log-file.
+
+*> Prompt the user for the name of an investment batch file until it exists
+file-check.
+
+    display "Please enter the name of a file containing the list of investments: ".
+    accept ascii-file.
+
+    call "CBL_CHECK_FILE_EXIST" using ascii-file invest-record.
+    if return-code is not = 0
+        display "File Error: The inputted file does not exist"
+        perform file-check
+            until return-code = 0
+    end-if.
